@@ -0,0 +1,412 @@
+      **********************************************************
+      * Program name:    DBCBEX04
+      * Original author: (see DBCBEX03)
+      *
+      *    Description: Example 04: DB2 Processing: Department
+      *       roster report.
+      *
+      *    Cursors the whole EMPLOYEE table in WORKDEPT order,
+      *       prints one line per employee, and breaks control on
+      *       WORKDEPT to print a department subtotal of
+      *       SALARY + BONUS + COMM. A grand total prints at the
+      *       end of the run.
+      *
+      *    Same GnuCOBOL/ZOS split as DBCBEX03: 9800-Connect-to-DB1
+      *       uses GETDBID on GnuCOBOL; on ZOS the JCL already made
+      *       the connection.
+      *
+      * Maintenance Log
+      * Date       Author        Maintenance Requirement
+      * ---------- ------------  --------------------------------
+      * 20XX-XX-XX               req 000: created - department
+      *                          roster report off an EMPLOYEE
+      *                          cursor instead of a single row.
+      * 20XX-XX-XX               req 009: added checkpoint/restart
+      *                          keyed on EMPNO for the full-table
+      *                          extract.
+      * 20XX-XX-XX               review: checkpoint/restart key
+      *                          widened to WORKDEPT+EMPNO to match
+      *                          the cursor's ORDER BY - a bare
+      *                          EMPNO checkpoint let a restart
+      *                          re-fetch (and double-count) an
+      *                          earlier department once the cursor
+      *                          moved past it. HV-Last-Checkpoint-
+      *                          Empno moved above DECLARE EMP-CURSOR
+      *                          since it is referenced in the
+      *                          cursor's WHERE clause. RPT-FILE/
+      *                          CHKPT-IN-FILE/CHKPT-OUT-FILE
+      *                          switched from LINE SEQUENTIAL to
+      *                          SEQUENTIAL so they write fixed
+      *                          RECFM=FB records.
+      * 20XX-XX-XX               review: 6000-Write-Checkpoint writes
+      *                          one record per row, so CHKPT-IN-FILE
+      *                          on a restart can hold many records -
+      *                          1100-Read-Checkpoint now reads to end
+      *                          of file and resumes from the LAST one
+      *                          instead of the first. The checkpoint
+      *                          record was widened to also carry the
+      *                          department/grand headcount and pay
+      *                          accumulators and the report page
+      *                          number, all restored here, so a
+      *                          restart's dept/grand totals and page
+      *                          numbering pick up where the abended
+      *                          run left off instead of resetting.
+      * 20XX-XX-XX               review: 9800-Connect-to-DB1 moved to
+      *                          COPY CONNDB1 - identical retry logic
+      *                          was duplicated across every DBCBEX0x
+      *                          program.
+      * 20XX-XX-XX               If you change me, change this.
+      *
+      **********************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. DBCBEX04.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT RPT-FILE ASSIGN TO RPTOUT
+               ORGANIZATION IS SEQUENTIAL.
+
+           SELECT CHKPT-IN-FILE ASSIGN TO CHKPTIN
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-Chkpt-In-Status.
+
+           SELECT CHKPT-OUT-FILE ASSIGN TO CHKPTOUT
+               ORGANIZATION IS SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  RPT-FILE
+           RECORDING MODE F
+           LABEL RECORDS ARE STANDARD.
+       01  RPT-RECORD.
+           05 RPT-CTRL                PIC X(001).
+           05 RPT-DATA                PIC X(132).
+
+      * CHKPTIN/CHKPTOUT carry the WORKDEPT/EMPNO of the last row this
+      * job committed a department subtotal for. Both fields are kept
+      * (not just EMPNO) because the cursor orders by WORKDEPT first -
+      * a restart filtering on EMPNO alone could re-fetch, and double-
+      * count, an earlier department once the cursor had moved past
+      * it. A restart run re-supplies CHKPTIN (normally the CHKPTOUT
+      * of the abended run, per the restart JCL) so the cursor can
+      * skip rows already reported.
+       FD  CHKPT-IN-FILE
+           RECORDING MODE F
+           LABEL RECORDS ARE STANDARD.
+       01  CHKPT-IN-RECORD.
+           05 CHKPT-IN-WORKDEPT       PIC X(03).
+           05 CHKPT-IN-EMPNO          PIC X(06).
+           05 CHKPT-IN-DEPT-COUNT     PIC S9(07) COMP-3.
+           05 CHKPT-IN-DEPT-TOTAL     PIC S9(09)V99 COMP-3.
+           05 CHKPT-IN-GRAND-COUNT    PIC S9(07) COMP-3.
+           05 CHKPT-IN-GRAND-TOTAL    PIC S9(09)V99 COMP-3.
+           05 CHKPT-IN-PAGE-NUMBER    PIC S9(04) COMP-3.
+
+       FD  CHKPT-OUT-FILE
+           RECORDING MODE F
+           LABEL RECORDS ARE STANDARD.
+       01  CHKPT-OUT-RECORD.
+           05 CHKPT-OUT-WORKDEPT      PIC X(03).
+           05 CHKPT-OUT-EMPNO         PIC X(06).
+           05 CHKPT-OUT-DEPT-COUNT    PIC S9(07) COMP-3.
+           05 CHKPT-OUT-DEPT-TOTAL    PIC S9(09)V99 COMP-3.
+           05 CHKPT-OUT-GRAND-COUNT   PIC S9(07) COMP-3.
+           05 CHKPT-OUT-GRAND-TOTAL   PIC S9(09)V99 COMP-3.
+           05 CHKPT-OUT-PAGE-NUMBER   PIC S9(04) COMP-3.
+
+       WORKING-STORAGE SECTION.
+
+           EXEC SQL
+               INCLUDE SQLCA
+           END-EXEC.
+
+           COPY EMPTAB.
+
+           COPY EMPROW.
+
+           COPY SQLSTAT.
+
+           COPY DBIDAREA.
+
+       01 HV-Last-Checkpoint-Dept      PIC X(03) VALUE LOW-VALUES.
+       01 HV-Last-Checkpoint-Empno     PIC X(06) VALUE LOW-VALUES.
+
+           EXEC SQL
+              DECLARE EMP-CURSOR CURSOR FOR
+              SELECT EMPNO, FIRSTNME, MIDINIT, LASTNAME,
+                     WORKDEPT, PHONENO, HIREDATE, JOB,
+                     EDLEVEL, SEX, BIRTHDATE,
+                     SALARY, BONUS, COMM
+              FROM EMPLOYEE
+              WHERE (WORKDEPT, EMPNO) >
+                    (:HV-Last-Checkpoint-Dept,
+                     :HV-Last-Checkpoint-Empno)
+              ORDER BY WORKDEPT, EMPNO
+           END-EXEC.
+
+       01 WS-Chkpt-In-Status           PIC X(02) VALUE SPACES.
+          88 WS-Chkpt-In-Not-Found     VALUE '35'.
+          88 WS-Chkpt-In-At-End        VALUE '10'.
+
+       01 WS-Chkpt-Found-Switch        PIC X(01) VALUE 'N'.
+          88 WS-Chkpt-Found            VALUE 'Y'.
+
+       01 WS-Connect-Attempts          PIC S9(04) COMP-5 VALUE 0.
+       01 WS-Max-Connect-Attempts      PIC S9(04) COMP-5 VALUE 3.
+
+       01 WS-Cursor-Open-Switch        PIC X(01) VALUE 'N'.
+          88 WS-Cursor-Is-Open         VALUE 'Y'.
+
+       01 WS-Prev-Work-Dept            PIC X(03) VALUE SPACES.
+       01 WS-First-Row-Switch          PIC X(01) VALUE 'Y'.
+          88 WS-First-Row              VALUE 'Y'.
+
+       01 WS-Dept-Employee-Count       PIC S9(07) COMP-3 VALUE 0.
+       01 WS-Dept-Pay-Total            PIC S9(09)V99 COMP-3 VALUE 0.
+       01 WS-Dept-Row-Pay              PIC S9(08)V99 COMP-3 VALUE 0.
+
+       01 WS-Grand-Employee-Count      PIC S9(07) COMP-3 VALUE 0.
+       01 WS-Grand-Pay-Total           PIC S9(09)V99 COMP-3 VALUE 0.
+
+       01 WS-Current-Date              PIC X(08).
+       01 WS-Current-Time              PIC X(08).
+       01 WS-Page-Number               PIC S9(04) COMP-5 VALUE 0.
+       01 WS-Rpt-Page-Number           PIC ZZZ9.
+
+       01 WS-Rpt-Edu-Level             PIC ZZZ9.
+       01 WS-Rpt-Salary                PIC ZZZ,ZZZ.99.
+       01 WS-Rpt-Bonus                 PIC ZZZ,ZZZ.99.
+       01 WS-Rpt-Commission            PIC ZZZ,ZZZ.99.
+       01 WS-Rpt-Dept-Count            PIC ZZZ9.
+       01 WS-Rpt-Dept-Total            PIC ZZZ,ZZZ,ZZZ.99.
+       01 WS-Rpt-Grand-Count           PIC ZZZ9.
+       01 WS-Rpt-Grand-Total           PIC ZZZ,ZZZ,ZZZ.99.
+
+       01 EOJ-Display-Messages.
+           12 EOJ-End-Message PIC X(042) VALUE
+              "*** Program DBCBEX04 - End of Run Messages".
+
+       PROCEDURE DIVISION.
+       0000-Mainline.
+           PERFORM 1000-Begin-Job.
+           PERFORM 2000-Process.
+           PERFORM 3000-End-Job.
+           GOBACK.
+
+       1000-Begin-Job.
+           SET SQL-STATUS-OK TO TRUE.
+           PERFORM 1100-Read-Checkpoint.
+           PERFORM 1200-Open-Files.
+           PERFORM 9800-Connect-to-DB1.
+
+      * CHKPT-IN-FILE holds one record per employee row the abended
+      * run had already committed to RPTOUT (6000-Write-Checkpoint is
+      * called once per row, not just at end of job), so the correct
+      * resume point - and the correct running totals to resume with -
+      * are on the LAST record, not the first. Loop to true end of
+      * file rather than reading a single record.
+       1100-Read-Checkpoint.
+           MOVE LOW-VALUES TO HV-Last-Checkpoint-Dept.
+           MOVE LOW-VALUES TO HV-Last-Checkpoint-Empno.
+           OPEN INPUT CHKPT-IN-FILE.
+           IF NOT WS-Chkpt-In-Not-Found
+              PERFORM UNTIL WS-Chkpt-In-At-End
+                 READ CHKPT-IN-FILE
+                    AT END
+                       SET WS-Chkpt-In-At-End TO TRUE
+                    NOT AT END
+                       SET WS-Chkpt-Found TO TRUE
+                       MOVE CHKPT-IN-WORKDEPT TO HV-Last-Checkpoint-Dept
+                       MOVE CHKPT-IN-EMPNO TO HV-Last-Checkpoint-Empno
+                       MOVE CHKPT-IN-DEPT-COUNT
+                          TO WS-Dept-Employee-Count
+                       MOVE CHKPT-IN-DEPT-TOTAL TO WS-Dept-Pay-Total
+                       MOVE CHKPT-IN-GRAND-COUNT
+                          TO WS-Grand-Employee-Count
+                       MOVE CHKPT-IN-GRAND-TOTAL TO WS-Grand-Pay-Total
+                       MOVE CHKPT-IN-PAGE-NUMBER TO WS-Page-Number
+                 END-READ
+              END-PERFORM
+              CLOSE CHKPT-IN-FILE
+           END-IF.
+           IF WS-Chkpt-Found
+              MOVE HV-Last-Checkpoint-Dept TO WS-Prev-Work-Dept
+              SET WS-First-Row-Switch TO 'N'
+              DISPLAY "Restarting after checkpoint DEPT "
+                 HV-Last-Checkpoint-Dept " EMPNO "
+                 HV-Last-Checkpoint-Empno
+           END-IF.
+
+       1200-Open-Files.
+           OPEN OUTPUT RPT-FILE.
+           OPEN OUTPUT CHKPT-OUT-FILE.
+
+       2000-Process.
+           IF SQL-STATUS-OK
+              PERFORM 2100-Print-Report-Header
+              PERFORM 5000-Open-Cursor
+              PERFORM 5100-Fetch-Next
+              PERFORM UNTIL SQL-STATUS-NOT-FOUND
+                 PERFORM 2200-Process-Row
+                 PERFORM 5100-Fetch-Next
+              END-PERFORM
+              PERFORM 2300-Print-Dept-Trailer
+              PERFORM 2400-Print-Grand-Total
+              PERFORM 5900-Close-Cursor
+           END-IF.
+
+       2100-Print-Report-Header.
+           ADD 1 TO WS-Page-Number.
+           ACCEPT WS-Current-Date FROM DATE YYYYMMDD.
+           ACCEPT WS-Current-Time FROM TIME.
+
+           MOVE "1" TO RPT-CTRL.
+           MOVE "DBCBEX04 - DEPARTMENT ROSTER REPORT" TO RPT-DATA.
+           WRITE RPT-RECORD.
+
+           MOVE WS-Page-Number TO WS-Rpt-Page-Number.
+           MOVE " " TO RPT-CTRL.
+           STRING "RUN DATE: " WS-Current-Date(1:4) "-"
+                  WS-Current-Date(5:2) "-" WS-Current-Date(7:2)
+                  "  RUN TIME: " WS-Current-Time(1:2) ":"
+                  WS-Current-Time(3:2) ":" WS-Current-Time(5:2)
+                  "  PAGE " WS-Rpt-Page-Number
+                  DELIMITED BY SIZE INTO RPT-DATA
+           END-STRING.
+           WRITE RPT-RECORD.
+
+           MOVE " " TO RPT-CTRL.
+           MOVE "DEPT EMPNO  NAME                  JOB      SALARY   " &
+                "  BONUS      COMM"
+              TO RPT-DATA.
+           WRITE RPT-RECORD.
+
+       2200-Process-Row.
+           IF WS-First-Row
+              MOVE HV-Work-Dept TO WS-Prev-Work-Dept
+              SET WS-First-Row-Switch TO 'N'
+           END-IF.
+
+           IF HV-Work-Dept NOT = WS-Prev-Work-Dept
+              PERFORM 2300-Print-Dept-Trailer
+              MOVE HV-Work-Dept TO WS-Prev-Work-Dept
+           END-IF.
+
+           COMPUTE WS-Dept-Row-Pay =
+                   HV-Salary + HV-Bonus + HV-Commission.
+
+           MOVE " " TO RPT-CTRL.
+           MOVE HV-Salary     TO WS-Rpt-Salary.
+           MOVE HV-Bonus      TO WS-Rpt-Bonus.
+           MOVE HV-Commission TO WS-Rpt-Commission.
+           STRING HV-Work-Dept    DELIMITED BY SIZE
+                  " " HV-Emp-Number DELIMITED BY SIZE
+                  " " HV-First-Name DELIMITED BY SIZE
+                  " " HV-Last-Name  DELIMITED BY SIZE
+                  " " HV-Job-Title  DELIMITED BY SIZE
+                  " " WS-Rpt-Salary DELIMITED BY SIZE
+                  " " WS-Rpt-Bonus  DELIMITED BY SIZE
+                  " " WS-Rpt-Commission DELIMITED BY SIZE
+                  INTO RPT-DATA
+           END-STRING.
+           WRITE RPT-RECORD.
+
+           ADD 1 TO WS-Dept-Employee-Count.
+           ADD WS-Dept-Row-Pay TO WS-Dept-Pay-Total.
+           ADD 1 TO WS-Grand-Employee-Count.
+           ADD WS-Dept-Row-Pay TO WS-Grand-Pay-Total.
+
+           PERFORM 6000-Write-Checkpoint.
+
+       2300-Print-Dept-Trailer.
+           IF WS-Dept-Employee-Count > 0
+              MOVE WS-Dept-Employee-Count TO WS-Rpt-Dept-Count
+              MOVE WS-Dept-Pay-Total      TO WS-Rpt-Dept-Total
+              MOVE " " TO RPT-CTRL
+              STRING "     DEPT " WS-Prev-Work-Dept DELIMITED BY SIZE
+                     " HEADCOUNT: " WS-Rpt-Dept-Count DELIMITED BY SIZE
+                     "  TOTAL SALARY+BONUS+COMM: "
+                     WS-Rpt-Dept-Total DELIMITED BY SIZE
+                     INTO RPT-DATA
+              END-STRING
+              WRITE RPT-RECORD
+           END-IF.
+           MOVE 0 TO WS-Dept-Employee-Count.
+           MOVE 0 TO WS-Dept-Pay-Total.
+
+       2400-Print-Grand-Total.
+           MOVE WS-Grand-Employee-Count TO WS-Rpt-Grand-Count.
+           MOVE WS-Grand-Pay-Total      TO WS-Rpt-Grand-Total.
+           MOVE "1" TO RPT-CTRL.
+           STRING "GRAND TOTAL HEADCOUNT: "
+                  WS-Rpt-Grand-Count DELIMITED BY SIZE
+                  "  TOTAL SALARY+BONUS+COMM: "
+                  WS-Rpt-Grand-Total DELIMITED BY SIZE
+                  INTO RPT-DATA
+           END-STRING.
+           WRITE RPT-RECORD.
+
+       3000-End-Job.
+           EXEC SQL CONNECT RESET END-EXEC.
+           MOVE SQLCODE TO WS-SQL-STATUS.
+           CLOSE RPT-FILE.
+           CLOSE CHKPT-OUT-FILE.
+           DISPLAY EOJ-End-Message.
+           DISPLAY "SQLCODE at 3000-End-Job: " SQLCODE.
+
+       5000-Open-Cursor.
+           EXEC SQL
+              OPEN EMP-CURSOR
+           END-EXEC.
+           MOVE SQLCODE TO WS-SQL-STATUS.
+           SET WS-Cursor-Is-Open TO TRUE.
+           IF NOT SQL-STATUS-OK
+              DISPLAY "*** WARNING ***"
+              DISPLAY "Unable to OPEN EMP-CURSOR."
+              DISPLAY "SQLCODE = " SQLCODE
+              PERFORM 3000-End-Job
+              MOVE 8 TO RETURN-CODE
+              GOBACK
+           END-IF.
+
+       5100-Fetch-Next.
+           EXEC SQL
+              FETCH EMP-CURSOR
+              INTO :HV-Emp-Number, :HV-First-Name,
+                   :HV-Middle-Init, :HV-Last-Name,
+                   :HV-Work-Dept, :HV-Phone-Number,
+                   :HV-Hire-Date, :HV-Job-Title,
+                   :HV-Edu-Level, :HV-Gender, :HV-Birth-Date,
+                   :HV-Salary, :HV-Bonus, :HV-Commission
+           END-EXEC.
+           MOVE SQLCODE TO WS-SQL-STATUS.
+           IF NOT SQL-STATUS-OK AND NOT SQL-STATUS-NOT-FOUND
+              DISPLAY "*** WARNING ***"
+              DISPLAY "Unable to FETCH from EMP-CURSOR."
+              DISPLAY "SQLCODE = " SQLCODE
+              PERFORM 3000-End-Job
+              MOVE 8 TO RETURN-CODE
+              GOBACK
+           END-IF.
+
+       5900-Close-Cursor.
+           IF WS-Cursor-Is-Open
+              EXEC SQL
+                 CLOSE EMP-CURSOR
+              END-EXEC
+           END-IF.
+
+       6000-Write-Checkpoint.
+           MOVE HV-Work-Dept            TO CHKPT-OUT-WORKDEPT.
+           MOVE HV-Emp-Number           TO CHKPT-OUT-EMPNO.
+           MOVE WS-Dept-Employee-Count  TO CHKPT-OUT-DEPT-COUNT.
+           MOVE WS-Dept-Pay-Total       TO CHKPT-OUT-DEPT-TOTAL.
+           MOVE WS-Grand-Employee-Count TO CHKPT-OUT-GRAND-COUNT.
+           MOVE WS-Grand-Pay-Total      TO CHKPT-OUT-GRAND-TOTAL.
+           MOVE WS-Page-Number          TO CHKPT-OUT-PAGE-NUMBER.
+           WRITE CHKPT-OUT-RECORD.
+
+       COPY CONNDB1.
