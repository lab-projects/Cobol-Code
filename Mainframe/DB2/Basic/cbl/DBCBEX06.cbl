@@ -0,0 +1,338 @@
+      **********************************************************
+      * Program name:    DBCBEX06
+      * Original author: (see DBCBEX03)
+      *
+      *    Description: Example 06: DB2 Processing: Payroll
+      *       reconciliation.
+      *
+      *    Cursors the whole EMPLOYEE table in WORKDEPT order (the
+      *       same DECLARE/ORDER BY shape as DBCBEX04), sums
+      *       SALARY + BONUS + COMM per WORKDEPT, and matches each
+      *       department total against a control-total record
+      *       supplied by Payroll on PAYCTL (also in WORKDEPT
+      *       order). Any department whose DB2 total doesn't equal
+      *       Payroll's expected figure - or that is missing from
+      *       one file or the other - is flagged on the report.
+      *
+      *    Same GnuCOBOL/ZOS split as DBCBEX03: 9800-Connect-to-DB1
+      *       uses GETDBID on GnuCOBOL; on ZOS the JCL already made
+      *       the connection.
+      *
+      * Maintenance Log
+      * Date       Author        Maintenance Requirement
+      * ---------- ------------  --------------------------------
+      * 20XX-XX-XX               req 006: created - payroll
+      *                          reconciliation against a Payroll
+      *                          control-total file.
+      * 20XX-XX-XX               review: 2300-Reconcile-Department's
+      *                          sync loop now reports every PAYCTL
+      *                          record it skips past (a department
+      *                          with no EMPLOYEE rows) instead of
+      *                          only catching it if it survives to
+      *                          EOF. RPT-FILE/PAY-CTL-FILE switched
+      *                          from LINE SEQUENTIAL to SEQUENTIAL
+      *                          so they write fixed RECFM=FB
+      *                          records.
+      * 20XX-XX-XX               review: 9800-Connect-to-DB1 moved to
+      *                          COPY CONNDB1 - identical retry logic
+      *                          was duplicated across every DBCBEX0x
+      *                          program.
+      * 20XX-XX-XX               If you change me, change this.
+      *
+      **********************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. DBCBEX06.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT RPT-FILE ASSIGN TO RPTOUT
+               ORGANIZATION IS SEQUENTIAL.
+
+           SELECT PAY-CTL-FILE ASSIGN TO PAYCTL
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-Ctl-File-Status.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  RPT-FILE
+           RECORDING MODE F
+           LABEL RECORDS ARE STANDARD.
+       01  RPT-RECORD.
+           05 RPT-CTRL                PIC X(001).
+           05 RPT-DATA                PIC X(132).
+
+      * PAYCTL is Payroll's expected SALARY+BONUS+COMM total per
+      * WORKDEPT, one record per department, in the same WORKDEPT
+      * ascending order the EMPLOYEE cursor below reads in.
+       FD  PAY-CTL-FILE
+           RECORDING MODE F
+           LABEL RECORDS ARE STANDARD.
+       01  PAY-CTL-RECORD.
+           05 PCTL-Work-Dept          PIC X(03).
+           05 PCTL-Expected-Total     PIC S9(9)V99.
+
+       WORKING-STORAGE SECTION.
+
+           EXEC SQL
+               INCLUDE SQLCA
+           END-EXEC.
+
+           COPY EMPTAB.
+
+           COPY EMPROW.
+
+           COPY SQLSTAT.
+
+           COPY DBIDAREA.
+
+           EXEC SQL
+              DECLARE PAY-CURSOR CURSOR FOR
+              SELECT EMPNO, FIRSTNME, MIDINIT, LASTNAME,
+                     WORKDEPT, PHONENO, HIREDATE, JOB,
+                     EDLEVEL, SEX, BIRTHDATE,
+                     SALARY, BONUS, COMM
+              FROM EMPLOYEE
+              ORDER BY WORKDEPT, EMPNO
+           END-EXEC.
+
+       01 WS-Connect-Attempts          PIC S9(04) COMP-5 VALUE 0.
+       01 WS-Max-Connect-Attempts      PIC S9(04) COMP-5 VALUE 3.
+
+       01 WS-Cursor-Open-Switch        PIC X(01) VALUE 'N'.
+          88 WS-Cursor-Is-Open         VALUE 'Y'.
+
+       01 WS-Ctl-File-Status           PIC X(02) VALUE SPACES.
+          88 WS-Ctl-At-End             VALUE '10'.
+
+       01 WS-Ctl-Record-Valid-Switch   PIC X(01) VALUE 'N'.
+          88 WS-Ctl-Record-Valid       VALUE 'Y'.
+
+       01 WS-Prev-Work-Dept            PIC X(03) VALUE SPACES.
+       01 WS-First-Row-Switch          PIC X(01) VALUE 'Y'.
+          88 WS-First-Row              VALUE 'Y'.
+
+       01 WS-Dept-Row-Pay              PIC S9(08)V99 COMP-3 VALUE 0.
+       01 WS-Dept-Pay-Total            PIC S9(09)V99 COMP-3 VALUE 0.
+
+       01 WS-Mismatch-Count            PIC S9(07) COMP-3 VALUE 0.
+
+       01 WS-Current-Date              PIC X(08).
+       01 WS-Current-Time              PIC X(08).
+
+       01 WS-Rpt-Dept-Total            PIC -ZZZ,ZZZ,ZZZ.99.
+       01 WS-Rpt-Ctl-Total             PIC -ZZZ,ZZZ,ZZZ.99.
+       01 WS-Rpt-Mismatch-Count        PIC ZZZ9.
+
+       01 EOJ-Display-Messages.
+           12 EOJ-End-Message PIC X(042) VALUE
+              "*** Program DBCBEX06 - End of Run Messages".
+
+       PROCEDURE DIVISION.
+       0000-Mainline.
+           PERFORM 1000-Begin-Job.
+           PERFORM 2000-Process.
+           PERFORM 3000-End-Job.
+           GOBACK.
+
+       1000-Begin-Job.
+           SET SQL-STATUS-OK TO TRUE.
+           PERFORM 1100-Open-Files.
+           PERFORM 9800-Connect-to-DB1.
+
+       1100-Open-Files.
+           OPEN OUTPUT RPT-FILE.
+           OPEN INPUT PAY-CTL-FILE.
+           PERFORM 7000-Read-Control-Record.
+
+       2000-Process.
+           IF SQL-STATUS-OK
+              PERFORM 2100-Print-Report-Header
+              PERFORM 5000-Open-Cursor
+              PERFORM 5100-Fetch-Next
+              PERFORM UNTIL SQL-STATUS-NOT-FOUND
+                 PERFORM 2200-Process-Row
+                 PERFORM 5100-Fetch-Next
+              END-PERFORM
+              PERFORM 2300-Reconcile-Department
+              PERFORM 2400-Report-Leftover-Control-Records
+              PERFORM 5900-Close-Cursor
+           END-IF.
+
+       2100-Print-Report-Header.
+           ACCEPT WS-Current-Date FROM DATE YYYYMMDD.
+           ACCEPT WS-Current-Time FROM TIME.
+
+           MOVE "1" TO RPT-CTRL.
+           MOVE "DBCBEX06 - PAYROLL RECONCILIATION REPORT" TO RPT-DATA.
+           WRITE RPT-RECORD.
+
+           MOVE " " TO RPT-CTRL.
+           STRING "RUN DATE: " WS-Current-Date(1:4) "-"
+                  WS-Current-Date(5:2) "-" WS-Current-Date(7:2)
+                  "  RUN TIME: " WS-Current-Time(1:2) ":"
+                  WS-Current-Time(3:2) ":" WS-Current-Time(5:2)
+                  DELIMITED BY SIZE INTO RPT-DATA
+           END-STRING.
+           WRITE RPT-RECORD.
+
+           MOVE " " TO RPT-CTRL.
+           MOVE "DEPT     DB2 TOTAL   PAYROLL TOTAL   STATUS" TO
+              RPT-DATA.
+           WRITE RPT-RECORD.
+
+       2200-Process-Row.
+           IF WS-First-Row
+              MOVE HV-Work-Dept TO WS-Prev-Work-Dept
+              SET WS-First-Row-Switch TO 'N'
+           END-IF.
+
+           IF HV-Work-Dept NOT = WS-Prev-Work-Dept
+              PERFORM 2300-Reconcile-Department
+              MOVE HV-Work-Dept TO WS-Prev-Work-Dept
+           END-IF.
+
+           COMPUTE WS-Dept-Row-Pay =
+                   HV-Salary + HV-Bonus + HV-Commission.
+           ADD WS-Dept-Row-Pay TO WS-Dept-Pay-Total.
+
+       2300-Reconcile-Department.
+           PERFORM UNTIL WS-Ctl-At-End
+                      OR (WS-Ctl-Record-Valid AND
+                          PCTL-Work-Dept NOT < WS-Prev-Work-Dept)
+              PERFORM 2310-Report-Ctl-No-Employees
+              PERFORM 7000-Read-Control-Record
+           END-PERFORM.
+
+           MOVE " " TO RPT-CTRL.
+           MOVE WS-Dept-Pay-Total TO WS-Rpt-Dept-Total.
+
+           IF WS-Ctl-Record-Valid AND PCTL-Work-Dept = WS-Prev-Work-Dept
+              MOVE PCTL-Expected-Total TO WS-Rpt-Ctl-Total
+              IF WS-Dept-Pay-Total = PCTL-Expected-Total
+                 STRING WS-Prev-Work-Dept DELIMITED BY SIZE
+                        "  " WS-Rpt-Dept-Total DELIMITED BY SIZE
+                        "  " WS-Rpt-Ctl-Total DELIMITED BY SIZE
+                        "  MATCH" DELIMITED BY SIZE
+                        INTO RPT-DATA
+                 END-STRING
+              ELSE
+                 ADD 1 TO WS-Mismatch-Count
+                 STRING WS-Prev-Work-Dept DELIMITED BY SIZE
+                        "  " WS-Rpt-Dept-Total DELIMITED BY SIZE
+                        "  " WS-Rpt-Ctl-Total DELIMITED BY SIZE
+                        "  *** MISMATCH ***" DELIMITED BY SIZE
+                        INTO RPT-DATA
+                 END-STRING
+              END-IF
+              PERFORM 7000-Read-Control-Record
+           ELSE
+              ADD 1 TO WS-Mismatch-Count
+              STRING WS-Prev-Work-Dept DELIMITED BY SIZE
+                     "  " WS-Rpt-Dept-Total DELIMITED BY SIZE
+                     "  (none)         *** NO PAYROLL RECORD ***"
+                     DELIMITED BY SIZE
+                     INTO RPT-DATA
+              END-STRING
+           END-IF.
+           WRITE RPT-RECORD.
+
+           MOVE 0 TO WS-Dept-Pay-Total.
+
+      * Shared by 2300-Reconcile-Department's sync loop (a PAYCTL
+      * department the cursor has already moved past with no matching
+      * EMPLOYEE rows) and 2400 below (PAYCTL departments left over
+      * once the EMPLOYEE cursor hits EOF) - either way, PCTL-Work-Dept
+      * is a department Payroll expected that the EMPLOYEE table
+      * never produced, and it counts as a mismatch either way.
+       2310-Report-Ctl-No-Employees.
+           ADD 1 TO WS-Mismatch-Count.
+           MOVE " " TO RPT-CTRL.
+           MOVE PCTL-Expected-Total TO WS-Rpt-Ctl-Total.
+           STRING PCTL-Work-Dept DELIMITED BY SIZE
+                  "  (none)         " WS-Rpt-Ctl-Total
+                  DELIMITED BY SIZE
+                  "  *** NO EMPLOYEE RECORDS ***"
+                  DELIMITED BY SIZE
+                  INTO RPT-DATA
+           END-STRING.
+           WRITE RPT-RECORD.
+
+       2400-Report-Leftover-Control-Records.
+           PERFORM UNTIL WS-Ctl-At-End OR NOT WS-Ctl-Record-Valid
+              PERFORM 2310-Report-Ctl-No-Employees
+              PERFORM 7000-Read-Control-Record
+           END-PERFORM.
+
+           MOVE WS-Mismatch-Count TO WS-Rpt-Mismatch-Count.
+           MOVE "1" TO RPT-CTRL.
+           STRING "TOTAL DEPARTMENTS OUT OF BALANCE: "
+                  WS-Rpt-Mismatch-Count DELIMITED BY SIZE
+                  INTO RPT-DATA
+           END-STRING.
+           WRITE RPT-RECORD.
+
+       3000-End-Job.
+           EXEC SQL CONNECT RESET END-EXEC.
+           MOVE SQLCODE TO WS-SQL-STATUS.
+           CLOSE RPT-FILE.
+           CLOSE PAY-CTL-FILE.
+           DISPLAY EOJ-End-Message.
+           DISPLAY "SQLCODE at 3000-End-Job: " SQLCODE.
+           DISPLAY "Departments out of balance: " WS-Mismatch-Count.
+
+       5000-Open-Cursor.
+           EXEC SQL
+              OPEN PAY-CURSOR
+           END-EXEC.
+           MOVE SQLCODE TO WS-SQL-STATUS.
+           SET WS-Cursor-Is-Open TO TRUE.
+           IF NOT SQL-STATUS-OK
+              DISPLAY "*** WARNING ***"
+              DISPLAY "Unable to OPEN PAY-CURSOR."
+              DISPLAY "SQLCODE = " SQLCODE
+              PERFORM 3000-End-Job
+              MOVE 8 TO RETURN-CODE
+              GOBACK
+           END-IF.
+
+       5100-Fetch-Next.
+           EXEC SQL
+              FETCH PAY-CURSOR
+              INTO :HV-Emp-Number, :HV-First-Name,
+                   :HV-Middle-Init, :HV-Last-Name,
+                   :HV-Work-Dept, :HV-Phone-Number,
+                   :HV-Hire-Date, :HV-Job-Title,
+                   :HV-Edu-Level, :HV-Gender, :HV-Birth-Date,
+                   :HV-Salary, :HV-Bonus, :HV-Commission
+           END-EXEC.
+           MOVE SQLCODE TO WS-SQL-STATUS.
+           IF NOT SQL-STATUS-OK AND NOT SQL-STATUS-NOT-FOUND
+              DISPLAY "*** WARNING ***"
+              DISPLAY "Unable to FETCH from PAY-CURSOR."
+              DISPLAY "SQLCODE = " SQLCODE
+              PERFORM 3000-End-Job
+              MOVE 8 TO RETURN-CODE
+              GOBACK
+           END-IF.
+
+       5900-Close-Cursor.
+           IF WS-Cursor-Is-Open
+              EXEC SQL
+                 CLOSE PAY-CURSOR
+              END-EXEC
+           END-IF.
+
+       7000-Read-Control-Record.
+           IF NOT WS-Ctl-At-End
+              READ PAY-CTL-FILE
+                 AT END
+                    SET WS-Ctl-Record-Valid-Switch TO 'N'
+                 NOT AT END
+                    SET WS-Ctl-Record-Valid-Switch TO 'Y'
+              END-READ
+           END-IF.
+
+       COPY CONNDB1.
