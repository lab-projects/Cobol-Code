@@ -20,72 +20,160 @@
       *    When called, it passes them up to the calling program which
       *    then uses them to make the connection to the server.
       *
+      *    EMPNO is supplied at runtime, not hardcoded. On z/OS,
+      *       Enterprise COBOL has no trouble with a PROCEDURE
+      *       DIVISION USING clause, so the real PARM (LS-Parm-Data)
+      *       is used, exactly as req 001 asked for. GnuCOBOL refuses
+      *       to build a standalone executable out of a PROCEDURE
+      *       DIVISION that has a USING clause, so the GnuCOBOL build
+      *       takes EMPNO from the first COMMAND-LINE argument
+      *       instead. Both paths are compiled from this one member -
+      *       the >>DEFINE GNUCOBOL-BUILD flag below picks which
+      *       PROCEDURE DIVISION header/1100-Get-Parameters logic is
+      *       compiled; the z/OS compile step overrides it to FALSE
+      *       (e.g. compiler option DEFINE(GNUCOBOL-BUILD=FALSE)).
+      *       Either way, when no PARM/COMMAND-LINE value is found,
+      *       EMPNO is prompted for on a SYSIN card (or the console,
+      *       if SYSIN is not redirected).
       *
       * Maintenance Log
       * Date       Author        Maintenance Requirement
       * ---------- ------------  --------------------------------
       * 2020-08-29 dastagg       Created to learn.
+      * 20XX-XX-XX               req 001: EMPNO now comes from
+      *                          COMMAND-LINE/SYSIN instead of being
+      *                          hardcoded.
+      * 20XX-XX-XX               req 002: added 9800-Connect-to-DB1.
+      * 20XX-XX-XX               req 003: SELECT/display expanded to
+      *                          the full employee profile.
+      * 20XX-XX-XX               req 004: EMPNO not found is now a
+      *                          soft return, separate from a real
+      *                          SQL error.
+      * 20XX-XX-XX               req 007: profile is now printed
+      *                          to RPT-FILE with headers, a run
+      *                          date/time stamp, and page
+      *                          numbering instead of a raw
+      *                          DISPLAY dump.
+      * 20XX-XX-XX               req 008: added AUDIT-FILE - every
+      *                          lookup through 5000-Read-DB1 now
+      *                          writes who ran it, what EMPNO was
+      *                          requested, and the SQLCODE result.
+      * 20XX-XX-XX               review: PROCEDURE DIVISION USING/
+      *                          LINKAGE SECTION replaced by
+      *                          COMMAND-LINE - GnuCOBOL will not
+      *                          link a USING clause into a
+      *                          standalone executable. RPT-FILE and
+      *                          AUDIT-FILE switched from LINE
+      *                          SEQUENTIAL to SEQUENTIAL so they
+      *                          write fixed RECFM=FB records, not
+      *                          trimmed/newline-delimited text.
+      * 20XX-XX-XX               review: 9800-Connect-to-DB1 moved to
+      *                          COPY CONNDB1 - identical retry logic
+      *                          was duplicated across every DBCBEX0x
+      *                          program.
+      * 20XX-XX-XX               review: req 001 asked for PARM
+      *                          support on z/OS specifically, which
+      *                          dropping LINKAGE SECTION entirely had
+      *                          silently taken away on both
+      *                          platforms. PROCEDURE DIVISION USING
+      *                          LS-Parm-Data and the PARM read in
+      *                          1100-Get-Parameters are now gated
+      *                          behind >>DEFINE GNUCOBOL-BUILD, so
+      *                          z/OS keeps real PARM support and only
+      *                          the GnuCOBOL build falls back to
+      *                          COMMAND-LINE.
       * 20XX-XX-XX               If you change me, change this.
       *
       **********************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. DBCBEX03.
 
+      >>DEFINE GNUCOBOL-BUILD AS 1 OVERRIDE
+
        ENVIRONMENT DIVISION.
        CONFIGURATION SECTION.
       * SOURCE-COMPUTER.   IBM WITH DEBUGGING MODE.
 
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT RPT-FILE ASSIGN TO RPTOUT
+               ORGANIZATION IS SEQUENTIAL.
+
+           SELECT AUDIT-FILE ASSIGN TO AUDITOUT
+               ORGANIZATION IS SEQUENTIAL.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  RPT-FILE
+           RECORDING MODE F
+           LABEL RECORDS ARE STANDARD.
+       01  RPT-RECORD.
+           05 RPT-CTRL                PIC X(001).
+           05 RPT-DATA                PIC X(132).
+
+      * One record per lookup attempt through 5000-Read-DB1, whether
+      * it succeeded, found nothing, or failed - independent of the
+      * SQLCODE display 3000-End-Job already does at end of run.
+       FD  AUDIT-FILE
+           RECORDING MODE F
+           LABEL RECORDS ARE STANDARD.
+       01  AUDIT-RECORD.
+           05 AUD-Timestamp           PIC X(15).
+           05 AUD-Filler-1            PIC X(01) VALUE SPACE.
+           05 AUD-Run-User            PIC X(08).
+           05 AUD-Filler-2            PIC X(01) VALUE SPACE.
+           05 AUD-Requested-Empno     PIC X(06).
+           05 AUD-Filler-3            PIC X(01) VALUE SPACE.
+           05 AUD-Sqlcode             PIC -9999.
+
        WORKING-STORAGE SECTION.
 
            EXEC SQL
                INCLUDE SQLCA
            END-EXEC.
 
-           EXEC SQL DECLARE EMPLOYEE TABLE
-           ( EMPNO                          CHAR(6) NOT NULL,
-             FIRSTNME                       VARCHAR(12) NOT NULL,
-             MIDINIT                        CHAR(1),
-             LASTNAME                       VARCHAR(15) NOT NULL,
-             WORKDEPT                       CHAR(3),
-             PHONENO                        CHAR(4),
-             HIREDATE                       DATE,
-             JOB                            CHAR(8),
-             EDLEVEL                        SMALLINT,
-             SEX                            CHAR(1),
-             BIRTHDATE                      DATE,
-             SALARY                         DECIMAL(9, 2),
-             BONUS                          DECIMAL(9, 2),
-             COMM                           DECIMAL(9, 2)
-           )
-           END-EXEC.
+           COPY EMPTAB.
+
+           COPY EMPROW.
+
+           COPY SQLSTAT.
+
+           COPY DBIDAREA.
+
+       01 WS-Requested-Emp-Number      PIC X(06).
+
+       01 WS-Display-Fields.
+           12 WS-Disp-Edu-Level        PIC ZZZ9.
+           12 WS-Disp-Salary           PIC ZZZ,ZZZ.99.
+           12 WS-Disp-Bonus            PIC ZZZ,ZZZ.99.
+           12 WS-Disp-Commission       PIC ZZZ,ZZZ.99.
+
+       01 WS-Current-Date              PIC X(08).
+       01 WS-Current-Time              PIC X(08).
+       01 WS-Page-Number               PIC S9(04) COMP-5 VALUE 0.
+       01 WS-Rpt-Page-Number           PIC ZZZ9.
+
+       01 WS-Audit-Run-User            PIC X(08).
+       01 WS-Audit-Date                PIC X(08).
+       01 WS-Audit-Time                PIC X(08).
 
-       01  HV-Employee-Row.
-           12 HV-Emp-Number           PIC X(06).
-           12 HV-First-Name           PIC X(12).
-           12 HV-Middle-Init          PIC X(01).
-           12 HV-Last-Name            PIC X(15).
-           12 HV-Work-Dept            PIC X(03).
-           12 HV-Phone-Number         PIC X(04).
-           12 HV-Hire-Date            PIC X(10).
-           12 HV-Job-Title            PIC X(08).
-           12 HV-Edu-Level            PIC S9(04) COMP-5.
-           12 HV-Gender               PIC X(01).
-           12 HV-Birth-Date           PIC x(10).
-           12 HV-Salary               PIC S9(7)V99 COMP-3.
-           12 HV-Bonus                PIC S9(7)V99 COMP-3.
-           12 HV-Commission           PIC S9(7)V99 COMP-3.
-
-       01 WS-SQL-STATUS                PIC S9(9) COMP-5.
-          88 SQL-STATUS-OK             VALUE    0.
-          88 SQL-STATUS-NOT-FOUND      VALUE  100.
-          88 SQL-STATUS-DUP            VALUE -803.
+       01 WS-Connect-Attempts          PIC S9(04) COMP-5 VALUE 0.
+       01 WS-Max-Connect-Attempts      PIC S9(04) COMP-5 VALUE 3.
 
        01 EOJ-Display-Messages.
            12 EOJ-End-Message PIC X(042) VALUE
               "*** Program DCBCEX03 - End of Run Messages".
 
+      >>IF GNUCOBOL-BUILD = 0
+       LINKAGE SECTION.
+       01 LS-Parm-Data.
+           05 LS-Parm-Length       PIC S9(04) COMP.
+           05 LS-Parm-Empno        PIC X(06).
+
+       PROCEDURE DIVISION USING LS-Parm-Data.
+      >>ELSE
        PROCEDURE DIVISION.
+      >>END-IF
        0000-Mainline.
            PERFORM 1000-Begin-Job.
            PERFORM 2000-Process.
@@ -94,6 +182,65 @@
 
        1000-Begin-Job.
            SET SQL-STATUS-OK TO TRUE.
+           PERFORM 1100-Get-Parameters.
+           OPEN OUTPUT RPT-FILE.
+           OPEN OUTPUT AUDIT-FILE.
+           ACCEPT WS-Audit-Run-User FROM ENVIRONMENT "USER".
+           PERFORM 1200-Print-Report-Header.
+           PERFORM 9800-Connect-to-DB1.
+
+       1200-Print-Report-Header.
+           ADD 1 TO WS-Page-Number.
+           ACCEPT WS-Current-Date FROM DATE YYYYMMDD.
+           ACCEPT WS-Current-Time FROM TIME.
+
+           MOVE "1" TO RPT-CTRL.
+           MOVE "DBCBEX03 - EMPLOYEE PROFILE LOOKUP" TO RPT-DATA.
+           WRITE RPT-RECORD.
+
+           MOVE WS-Page-Number TO WS-Rpt-Page-Number.
+           MOVE " " TO RPT-CTRL.
+           STRING "RUN DATE: " WS-Current-Date(1:4) "-"
+                  WS-Current-Date(5:2) "-" WS-Current-Date(7:2)
+                  "  RUN TIME: " WS-Current-Time(1:2) ":"
+                  WS-Current-Time(3:2) ":" WS-Current-Time(5:2)
+                  "  PAGE " WS-Rpt-Page-Number
+                  DELIMITED BY SIZE INTO RPT-DATA
+           END-STRING.
+           WRITE RPT-RECORD.
+
+           MOVE " " TO RPT-CTRL.
+           STRING "REQUESTED EMPNO: " WS-Requested-Emp-Number
+                  DELIMITED BY SIZE INTO RPT-DATA
+           END-STRING.
+           WRITE RPT-RECORD.
+
+       1100-Get-Parameters.
+           MOVE SPACES TO WS-Requested-Emp-Number.
+      >>IF GNUCOBOL-BUILD = 0
+           IF LS-Parm-Length > 0
+              MOVE LS-Parm-Empno(1:LS-Parm-Length)
+                 TO WS-Requested-Emp-Number
+           END-IF.
+      >>ELSE
+           ACCEPT WS-Requested-Emp-Number FROM COMMAND-LINE.
+      >>END-IF
+
+           IF WS-Requested-Emp-Number = SPACES
+              OR WS-Requested-Emp-Number = LOW-VALUES
+              DISPLAY "Enter EMPNO to look up (SYSIN card): "
+              ACCEPT WS-Requested-Emp-Number FROM SYSIN
+           END-IF.
+
+           IF WS-Requested-Emp-Number = SPACES
+              OR WS-Requested-Emp-Number = LOW-VALUES
+              DISPLAY "*** ERROR ***"
+              DISPLAY "No EMPNO was supplied on PARM or SYSIN."
+              MOVE 16 TO RETURN-CODE
+              GOBACK
+           END-IF.
+
+           MOVE WS-Requested-Emp-Number TO HV-Emp-Number.
 
        2000-Process.
            IF SQL-STATUS-OK
@@ -103,38 +250,152 @@
        2100-Process-Data.
            PERFORM 5000-Read-DB1.
 
-           IF SQL-STATUS-OK
-              DISPLAY "It worked!"
-              DISPLAY "Data: " HV-Employee-Row
-           END-IF.
+           EVALUATE TRUE
+              WHEN SQL-STATUS-OK
+                 PERFORM 2200-Print-Employee-Profile
+              WHEN SQL-STATUS-NOT-FOUND
+                 PERFORM 2300-Print-Not-Found
+              WHEN OTHER
+                 CONTINUE
+           END-EVALUATE.
+
+       2200-Print-Employee-Profile.
+           MOVE HV-Edu-Level  TO WS-Disp-Edu-Level.
+           MOVE HV-Salary     TO WS-Disp-Salary.
+           MOVE HV-Bonus      TO WS-Disp-Bonus.
+           MOVE HV-Commission TO WS-Disp-Commission.
+
+           MOVE " " TO RPT-CTRL.
+           MOVE "--------------------------------------------" TO
+              RPT-DATA.
+           WRITE RPT-RECORD.
+
+           MOVE " " TO RPT-CTRL.
+           STRING "Employee Number:      " HV-Emp-Number
+              DELIMITED BY SIZE INTO RPT-DATA END-STRING.
+           WRITE RPT-RECORD.
+
+           MOVE " " TO RPT-CTRL.
+           STRING "Name:                 " HV-First-Name DELIMITED BY
+              SIZE " " HV-Middle-Init DELIMITED BY SIZE " "
+              HV-Last-Name DELIMITED BY SIZE INTO RPT-DATA END-STRING.
+           WRITE RPT-RECORD.
+
+           MOVE " " TO RPT-CTRL.
+           STRING "Department:           " HV-Work-Dept
+              DELIMITED BY SIZE INTO RPT-DATA END-STRING.
+           WRITE RPT-RECORD.
+
+           MOVE " " TO RPT-CTRL.
+           STRING "Phone Number:         " HV-Phone-Number
+              DELIMITED BY SIZE INTO RPT-DATA END-STRING.
+           WRITE RPT-RECORD.
+
+           MOVE " " TO RPT-CTRL.
+           STRING "Hire Date:            " HV-Hire-Date
+              DELIMITED BY SIZE INTO RPT-DATA END-STRING.
+           WRITE RPT-RECORD.
+
+           MOVE " " TO RPT-CTRL.
+           STRING "Job Title:            " HV-Job-Title
+              DELIMITED BY SIZE INTO RPT-DATA END-STRING.
+           WRITE RPT-RECORD.
+
+           MOVE " " TO RPT-CTRL.
+           STRING "Education Level:      " WS-Disp-Edu-Level
+              DELIMITED BY SIZE INTO RPT-DATA END-STRING.
+           WRITE RPT-RECORD.
+
+           MOVE " " TO RPT-CTRL.
+           STRING "Sex:                  " HV-Gender
+              DELIMITED BY SIZE INTO RPT-DATA END-STRING.
+           WRITE RPT-RECORD.
+
+           MOVE " " TO RPT-CTRL.
+           STRING "Birth Date:           " HV-Birth-Date
+              DELIMITED BY SIZE INTO RPT-DATA END-STRING.
+           WRITE RPT-RECORD.
+
+           MOVE " " TO RPT-CTRL.
+           STRING "Salary:               " WS-Disp-Salary
+              DELIMITED BY SIZE INTO RPT-DATA END-STRING.
+           WRITE RPT-RECORD.
+
+           MOVE " " TO RPT-CTRL.
+           STRING "Bonus:                " WS-Disp-Bonus
+              DELIMITED BY SIZE INTO RPT-DATA END-STRING.
+           WRITE RPT-RECORD.
+
+           MOVE " " TO RPT-CTRL.
+           STRING "Commission:           " WS-Disp-Commission
+              DELIMITED BY SIZE INTO RPT-DATA END-STRING.
+           WRITE RPT-RECORD.
+
+           MOVE " " TO RPT-CTRL.
+           MOVE "--------------------------------------------" TO
+              RPT-DATA.
+           WRITE RPT-RECORD.
+
+       2300-Print-Not-Found.
+           MOVE " " TO RPT-CTRL.
+           STRING "No employee found for EMPNO = " HV-Emp-Number
+              DELIMITED BY SIZE INTO RPT-DATA END-STRING.
+           WRITE RPT-RECORD.
 
        3000-End-Job.
            EXEC SQL CONNECT RESET END-EXEC.
            MOVE SQLCODE TO WS-SQL-STATUS.
+           CLOSE RPT-FILE.
+           CLOSE AUDIT-FILE.
            DISPLAY EOJ-End-Message.
            DISPLAY "SQLCODE at 3000-End-Job: " SQLCODE.
 
        5000-Read-DB1.
-           MOVE '000010' TO HV-Emp-Number.
            EXEC SQL
               SELECT
-                     EMPNO, FIRSTNME,
-                     MIDINIT, LASTNAME
+                     EMPNO, FIRSTNME, MIDINIT, LASTNAME,
+                     WORKDEPT, PHONENO, HIREDATE, JOB,
+                     EDLEVEL, SEX, BIRTHDATE,
+                     SALARY, BONUS, COMM
               INTO
                      :HV-Emp-Number, :HV-First-Name,
-                     :HV-Middle-Init, :HV-Last-Name
+                     :HV-Middle-Init, :HV-Last-Name,
+                     :HV-Work-Dept, :HV-Phone-Number,
+                     :HV-Hire-Date, :HV-Job-Title,
+                     :HV-Edu-Level, :HV-Gender, :HV-Birth-Date,
+                     :HV-Salary, :HV-Bonus, :HV-Commission
               FROM EMPLOYEE
               WHERE EMPNO = :HV-Emp-Number
            END-EXEC.
            MOVE SQLCODE TO WS-SQL-STATUS.
-           IF SQL-STATUS-OK
-              NEXT SENTENCE
-           ELSE
-              DISPLAY "*** WARNING ***"
-              DISPLAY "There was a problem Selecting the record."
-              DISPLAY "SQLCODE = " SQLCODE
-              PERFORM 3000-End-Job
-              MOVE 8 TO RETURN-CODE
-              GOBACK
-           END-IF.
+           PERFORM 5800-Write-Audit-Record.
+
+           EVALUATE TRUE
+              WHEN SQL-STATUS-OK
+                 NEXT SENTENCE
+              WHEN SQL-STATUS-NOT-FOUND
+                 DISPLAY "*** NOTICE ***"
+                 DISPLAY "No employee found for EMPNO = "
+                    HV-Emp-Number
+              WHEN OTHER
+                 DISPLAY "*** WARNING ***"
+                 DISPLAY "There was a problem Selecting the record."
+                 DISPLAY "SQLCODE = " SQLCODE
+                 PERFORM 3000-End-Job
+                 MOVE 8 TO RETURN-CODE
+                 GOBACK
+           END-EVALUATE.
+
+       5800-Write-Audit-Record.
+           ACCEPT WS-Audit-Date FROM DATE YYYYMMDD.
+           ACCEPT WS-Audit-Time FROM TIME.
+           STRING WS-Audit-Date DELIMITED BY SIZE
+                  "-" WS-Audit-Time(1:6) DELIMITED BY SIZE
+                  INTO AUD-Timestamp
+           END-STRING.
+           MOVE WS-Audit-Run-User    TO AUD-Run-User.
+           MOVE HV-Emp-Number        TO AUD-Requested-Empno.
+           MOVE SQLCODE              TO AUD-Sqlcode.
+           WRITE AUDIT-RECORD.
 
+       COPY CONNDB1.
