@@ -0,0 +1,41 @@
+      **********************************************************
+      * Program name:    GETDBID
+      * Original author: David Stagowski
+      *
+      *    Description: GnuCOBOL-only called module used by the
+      *       DBCBEX programs' 9800-Connect-to-DB1 paragraph.
+      *
+      *    On zOS the JCL/subsystem makes the CONNECT so no
+      *       caller ever needs credentials. GnuCOBOL has no such
+      *       subsystem, so this very simple module carries the
+      *       server name, userid, and password and hands them
+      *       back to whoever CALLs it.
+      *
+      * Maintenance Log
+      * Date       Author        Maintenance Requirement
+      * ---------- ------------  --------------------------------
+      * 20XX-XX-XX               If you change me, change this.
+      *
+      **********************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. GETDBID.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01  WS-DB-Server-Name          PIC X(18) VALUE 'SAMPLE'.
+       01  WS-DB-User-Id              PIC X(18) VALUE 'DB2USER'.
+       01  WS-DB-Password             PIC X(18) VALUE 'DB2PASS'.
+
+       LINKAGE SECTION.
+       COPY DBIDAREA.
+
+       PROCEDURE DIVISION USING DBID-Area.
+       0000-Mainline.
+           MOVE WS-DB-Server-Name  TO DBID-Server-Name.
+           MOVE WS-DB-User-Id      TO DBID-User-Id.
+           MOVE WS-DB-Password     TO DBID-Password.
+           SET DBID-OK TO TRUE.
+           GOBACK.
