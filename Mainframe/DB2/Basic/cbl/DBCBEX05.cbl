@@ -0,0 +1,201 @@
+      **********************************************************
+      * Program name:    DBCBEX05
+      * Original author: (see DBCBEX03)
+      *
+      *    Description: Example 05: DB2 Processing: Add a new
+      *       employee.
+      *
+      *    Reads one HV-Employee-Row worth of data from SYSIN, one
+      *       field per card (EMPNO, FIRSTNME, MIDINIT, LASTNAME,
+      *       WORKDEPT, PHONENO, HIREDATE, JOB, BIRTHDATE - see the
+      *       SYSIN DD in DBCBEX05.jcl for the exact order), enforces
+      *       the NOT NULL columns from the EMPTAB DECLARE (EMPNO,
+      *       FIRSTNME, LASTNAME, BIRTHDATE), and INSERTs the row
+      *       into EMPLOYEE. SQL-STATUS-DUP (-803) is reported as a
+      *       soft, expected outcome - onboarding re-running the
+      *       job for an EMPNO that already exists should not
+      *       abend the same way a real DB2 error would.
+      *
+      *    Same GnuCOBOL/ZOS split as DBCBEX03: 9800-Connect-to-DB1
+      *       uses GETDBID on GnuCOBOL; on ZOS the JCL already made
+      *       the connection.
+      *
+      * Maintenance Log
+      * Date       Author        Maintenance Requirement
+      * ---------- ------------  --------------------------------
+      * 20XX-XX-XX               req 005: created - INSERT program
+      *                          for onboarding new employees.
+      * 20XX-XX-XX               review: corrected header comment -
+      *                          this program has no LINKAGE SECTION
+      *                          and takes no PARM, only SYSIN.
+      * 20XX-XX-XX               review: 9800-Connect-to-DB1 moved to
+      *                          COPY CONNDB1 - identical retry logic
+      *                          was duplicated across every DBCBEX0x
+      *                          program.
+      * 20XX-XX-XX               review: BIRTHDATE was never accepted
+      *                          from SYSIN, so every INSERT carried
+      *                          10 spaces for a DB2 DATE column and
+      *                          was rejected - added an ACCEPT and a
+      *                          NOT NULL check for it, like HIREDATE.
+      *                          The operator prompt now lists all
+      *                          nine fields ACCEPTed, not just the
+      *                          first four.
+      * 20XX-XX-XX               If you change me, change this.
+      *
+      **********************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. DBCBEX05.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+
+           EXEC SQL
+               INCLUDE SQLCA
+           END-EXEC.
+
+           COPY EMPTAB.
+
+           COPY EMPROW.
+
+           COPY SQLSTAT.
+
+           COPY DBIDAREA.
+
+       01 WS-Connect-Attempts          PIC S9(04) COMP-5 VALUE 0.
+       01 WS-Max-Connect-Attempts      PIC S9(04) COMP-5 VALUE 3.
+
+       01 WS-Input-Fields-Valid-Switch PIC X(01) VALUE 'Y'.
+          88 WS-Input-Fields-Valid     VALUE 'Y'.
+
+       01 EOJ-Display-Messages.
+           12 EOJ-End-Message PIC X(042) VALUE
+              "*** Program DBCBEX05 - End of Run Messages".
+
+       PROCEDURE DIVISION.
+       0000-Mainline.
+           PERFORM 1000-Begin-Job.
+           PERFORM 2000-Process.
+           PERFORM 3000-End-Job.
+           GOBACK.
+
+       1000-Begin-Job.
+           SET SQL-STATUS-OK TO TRUE.
+           PERFORM 1100-Get-Employee-Data.
+           PERFORM 9800-Connect-to-DB1.
+
+       1100-Get-Employee-Data.
+           MOVE SPACES TO HV-Employee-Row.
+           MOVE 0      TO HV-Edu-Level.
+           MOVE 0      TO HV-Salary.
+           MOVE 0      TO HV-Bonus.
+           MOVE 0      TO HV-Commission.
+
+           DISPLAY "Enter new employee, one field per SYSIN card:".
+           DISPLAY "EMPNO(6) FIRSTNME(12) MIDINIT(1) LASTNAME(15) "
+              "WORKDEPT(3) PHONENO(4) HIREDATE(10) JOB(8) "
+              "BIRTHDATE(10)".
+           ACCEPT HV-Emp-Number  FROM SYSIN.
+           ACCEPT HV-First-Name  FROM SYSIN.
+           ACCEPT HV-Middle-Init FROM SYSIN.
+           ACCEPT HV-Last-Name   FROM SYSIN.
+           ACCEPT HV-Work-Dept   FROM SYSIN.
+           ACCEPT HV-Phone-Number FROM SYSIN.
+           ACCEPT HV-Hire-Date   FROM SYSIN.
+           ACCEPT HV-Job-Title   FROM SYSIN.
+           ACCEPT HV-Birth-Date  FROM SYSIN.
+
+           PERFORM 1200-Validate-Employee-Data.
+
+       1200-Validate-Employee-Data.
+           SET WS-Input-Fields-Valid TO TRUE.
+
+           IF HV-Emp-Number = SPACES OR HV-Emp-Number = LOW-VALUES
+              SET WS-Input-Fields-Valid-Switch TO 'N'
+              DISPLAY "*** ERROR ***"
+              DISPLAY "EMPNO is a required (NOT NULL) field."
+           END-IF.
+
+           IF HV-First-Name = SPACES OR HV-First-Name = LOW-VALUES
+              SET WS-Input-Fields-Valid-Switch TO 'N'
+              DISPLAY "*** ERROR ***"
+              DISPLAY "FIRSTNME is a required (NOT NULL) field."
+           END-IF.
+
+           IF HV-Last-Name = SPACES OR HV-Last-Name = LOW-VALUES
+              SET WS-Input-Fields-Valid-Switch TO 'N'
+              DISPLAY "*** ERROR ***"
+              DISPLAY "LASTNAME is a required (NOT NULL) field."
+           END-IF.
+
+           IF HV-Birth-Date = SPACES OR HV-Birth-Date = LOW-VALUES
+              SET WS-Input-Fields-Valid-Switch TO 'N'
+              DISPLAY "*** ERROR ***"
+              DISPLAY "BIRTHDATE is a required (NOT NULL) field."
+           END-IF.
+
+           IF NOT WS-Input-Fields-Valid
+              DISPLAY "Employee not added - required field(s) "
+                 "missing."
+              MOVE 16 TO RETURN-CODE
+              GOBACK
+           END-IF.
+
+       2000-Process.
+           IF SQL-STATUS-OK
+              PERFORM 2100-Process-Data
+           END-IF.
+
+       2100-Process-Data.
+           PERFORM 5000-Insert-Employee.
+
+           EVALUATE TRUE
+              WHEN SQL-STATUS-OK
+                 DISPLAY "Employee " HV-Emp-Number " added."
+              WHEN SQL-STATUS-DUP
+                 DISPLAY "*** NOTICE ***"
+                 DISPLAY "Employee " HV-Emp-Number
+                    " already exists - no row added."
+              WHEN OTHER
+                 CONTINUE
+           END-EVALUATE.
+
+       3000-End-Job.
+           EXEC SQL CONNECT RESET END-EXEC.
+           MOVE SQLCODE TO WS-SQL-STATUS.
+           DISPLAY EOJ-End-Message.
+           DISPLAY "SQLCODE at 3000-End-Job: " SQLCODE.
+
+       5000-Insert-Employee.
+           EXEC SQL
+              INSERT INTO EMPLOYEE
+                     (EMPNO, FIRSTNME, MIDINIT, LASTNAME,
+                      WORKDEPT, PHONENO, HIREDATE, JOB,
+                      EDLEVEL, SEX, BIRTHDATE,
+                      SALARY, BONUS, COMM)
+              VALUES (:HV-Emp-Number, :HV-First-Name,
+                      :HV-Middle-Init, :HV-Last-Name,
+                      :HV-Work-Dept, :HV-Phone-Number,
+                      :HV-Hire-Date, :HV-Job-Title,
+                      :HV-Edu-Level, :HV-Gender, :HV-Birth-Date,
+                      :HV-Salary, :HV-Bonus, :HV-Commission)
+           END-EXEC.
+           MOVE SQLCODE TO WS-SQL-STATUS.
+
+           EVALUATE TRUE
+              WHEN SQL-STATUS-OK
+                 NEXT SENTENCE
+              WHEN SQL-STATUS-DUP
+                 CONTINUE
+              WHEN OTHER
+                 DISPLAY "*** WARNING ***"
+                 DISPLAY "There was a problem Inserting the record."
+                 DISPLAY "SQLCODE = " SQLCODE
+                 PERFORM 3000-End-Job
+                 MOVE 8 TO RETURN-CODE
+                 GOBACK
+           END-EVALUATE.
+
+       COPY CONNDB1.
