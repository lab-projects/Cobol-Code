@@ -0,0 +1,26 @@
+      **********************************************************
+      * Copybook name:   DBIDAREA
+      * Original author: David Stagowski
+      *
+      *    Description: Communication area passed between a
+      *       DBCBEX program and the GETDBID called module. On
+      *       GnuCOBOL, GETDBID hands back the server/userid/
+      *       password used to CONNECT to DB1. On zOS the JCL
+      *       already makes the connection, so DBID-Area is
+      *       unused there, but the layout is kept common so the
+      *       9800-Connect-to-DB1 paragraph reads the same on
+      *       either platform.
+      *
+      * Maintenance Log
+      * Date       Author        Maintenance Requirement
+      * ---------- ------------  --------------------------------
+      * 20XX-XX-XX               If you change me, change this.
+      *
+      **********************************************************
+       01  DBID-Area.
+           12 DBID-Server-Name        PIC X(18).
+           12 DBID-User-Id            PIC X(18).
+           12 DBID-Password           PIC X(18).
+           12 DBID-Return-Code        PIC S9(04) COMP-5.
+              88 DBID-OK              VALUE 0.
+              88 DBID-BAD-CREDENTIALS VALUE 8.
