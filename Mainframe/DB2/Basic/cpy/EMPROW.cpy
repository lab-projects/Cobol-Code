@@ -0,0 +1,31 @@
+      **********************************************************
+      * Copybook name:   EMPROW
+      * Original author: David Stagowski
+      *
+      *    Description: Host variable layout for one EMPLOYEE
+      *       row. Field-for-field match of the EMPTAB DECLARE.
+      *       Shared by every DBCBEX program that moves a whole
+      *       EMPLOYEE row in or out of DB2.
+      *
+      * Maintenance Log
+      * Date       Author        Maintenance Requirement
+      * ---------- ------------  --------------------------------
+      * 2020-08-29 dastagg       Created to learn.
+      * 20XX-XX-XX               If you change me, change this.
+      *
+      **********************************************************
+       01  HV-Employee-Row.
+           12 HV-Emp-Number           PIC X(06).
+           12 HV-First-Name           PIC X(12).
+           12 HV-Middle-Init          PIC X(01).
+           12 HV-Last-Name            PIC X(15).
+           12 HV-Work-Dept            PIC X(03).
+           12 HV-Phone-Number         PIC X(04).
+           12 HV-Hire-Date            PIC X(10).
+           12 HV-Job-Title            PIC X(08).
+           12 HV-Edu-Level            PIC S9(04) COMP-5.
+           12 HV-Gender               PIC X(01).
+           12 HV-Birth-Date           PIC X(10).
+           12 HV-Salary               PIC S9(7)V99 COMP-3.
+           12 HV-Bonus                PIC S9(7)V99 COMP-3.
+           12 HV-Commission           PIC S9(7)V99 COMP-3.
