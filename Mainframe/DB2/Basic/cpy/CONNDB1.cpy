@@ -0,0 +1,68 @@
+      **********************************************************
+      * Copybook name:   CONNDB1
+      * Original author: (see DBCBEX03)
+      *
+      *    Description: PROCEDURE DIVISION text for the
+      *       9800-Connect-to-DB1 paragraph shared by every
+      *       DBCBEX DB2 program. On GnuCOBOL, GETDBID hands back
+      *       the server/userid/password used to CONNECT to DB1,
+      *       retried up to WS-Max-Connect-Attempts times; on ZOS
+      *       the JCL already made the connection, but the same
+      *       CONNECT is issued (and will simply succeed
+      *       immediately) so one code path serves both.
+      *
+      *       COPY this into PROCEDURE DIVISION where
+      *       9800-Connect-to-DB1 belongs. The copying program
+      *       must declare WS-Connect-Attempts and
+      *       WS-Max-Connect-Attempts (PIC S9(04) COMP-5), COPY
+      *       DBIDAREA and SQLSTAT, and have a 3000-End-Job
+      *       paragraph to PERFORM on a CONNECT failure.
+      *
+      * Maintenance Log
+      * Date       Author        Maintenance Requirement
+      * ---------- ------------  --------------------------------
+      * 20XX-XX-XX               review: factored out of DBCBEX03/
+      *                          04/05/06, which each carried an
+      *                          identical copy of this paragraph.
+      * 20XX-XX-XX               If you change me, change this.
+      *
+      **********************************************************
+       9800-Connect-to-DB1.
+           MOVE 0 TO WS-Connect-Attempts.
+           SET SQL-STATUS-NOT-FOUND TO TRUE.
+
+           PERFORM UNTIL SQL-STATUS-OK
+                      OR WS-Connect-Attempts >= WS-Max-Connect-Attempts
+              ADD 1 TO WS-Connect-Attempts
+              CALL "GETDBID" USING DBID-Area
+
+              IF DBID-OK
+                 EXEC SQL
+                    CONNECT TO :DBID-Server-Name
+                       USER :DBID-User-Id
+                       USING :DBID-Password
+                 END-EXEC
+                 MOVE SQLCODE TO WS-SQL-STATUS
+              ELSE
+                 DISPLAY "*** WARNING ***"
+                 DISPLAY "GETDBID returned bad credentials, attempt "
+                    WS-Connect-Attempts
+                 MOVE 8 TO WS-SQL-STATUS
+              END-IF
+
+              IF NOT SQL-STATUS-OK
+                 DISPLAY "*** WARNING ***"
+                 DISPLAY "CONNECT to DB1 failed, attempt "
+                    WS-Connect-Attempts " of " WS-Max-Connect-Attempts
+                 DISPLAY "SQLCODE = " SQLCODE
+              END-IF
+           END-PERFORM.
+
+           IF NOT SQL-STATUS-OK
+              DISPLAY "*** ERROR ***"
+              DISPLAY "Unable to CONNECT to DB1 after "
+                 WS-Max-Connect-Attempts " attempts - ending job."
+              PERFORM 3000-End-Job
+              MOVE 12 TO RETURN-CODE
+              GOBACK
+           END-IF.
