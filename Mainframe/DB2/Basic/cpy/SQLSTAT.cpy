@@ -0,0 +1,20 @@
+      **********************************************************
+      * Copybook name:   SQLSTAT
+      * Original author: David Stagowski
+      *
+      *    Description: Working copy of SQLCODE plus the 88-level
+      *       conditions the DBCBEX programs branch on. Shared so
+      *       every program treats NOT FOUND (100) and duplicate
+      *       key (-803) the same way.
+      *
+      * Maintenance Log
+      * Date       Author        Maintenance Requirement
+      * ---------- ------------  --------------------------------
+      * 2020-08-29 dastagg       Created to learn.
+      * 20XX-XX-XX               If you change me, change this.
+      *
+      **********************************************************
+       01 WS-SQL-STATUS                PIC S9(9) COMP-5.
+          88 SQL-STATUS-OK             VALUE    0.
+          88 SQL-STATUS-NOT-FOUND      VALUE  100.
+          88 SQL-STATUS-DUP            VALUE -803.
