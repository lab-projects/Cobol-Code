@@ -0,0 +1,33 @@
+      **********************************************************
+      * Copybook name:   EMPTAB
+      * Original author: David Stagowski
+      *
+      *    Description: EXEC SQL DECLARE of the DB2 EMPLOYEE
+      *       table. Shared by every DBCBEX program that SELECTs,
+      *       INSERTs, or cursors against EMPLOYEE, so the column
+      *       list only has to be maintained in one place.
+      *
+      * Maintenance Log
+      * Date       Author        Maintenance Requirement
+      * ---------- ------------  --------------------------------
+      * 2020-08-29 dastagg       Created to learn.
+      * 20XX-XX-XX               If you change me, change this.
+      *
+      **********************************************************
+           EXEC SQL DECLARE EMPLOYEE TABLE
+           ( EMPNO                          CHAR(6) NOT NULL,
+             FIRSTNME                       VARCHAR(12) NOT NULL,
+             MIDINIT                        CHAR(1),
+             LASTNAME                       VARCHAR(15) NOT NULL,
+             WORKDEPT                       CHAR(3),
+             PHONENO                        CHAR(4),
+             HIREDATE                       DATE,
+             JOB                            CHAR(8),
+             EDLEVEL                        SMALLINT,
+             SEX                            CHAR(1),
+             BIRTHDATE                      DATE,
+             SALARY                         DECIMAL(9, 2),
+             BONUS                          DECIMAL(9, 2),
+             COMM                           DECIMAL(9, 2)
+           )
+           END-EXEC.
