@@ -0,0 +1,51 @@
+//DBCBEX4R JOB (ACCTNO),'DEPT ROSTER RESTART',CLASS=A,MSGCLASS=X,
+//             MSGLEVEL=(1,1),REGION=0M,NOTIFY=&SYSUID,
+//             RESTART=STEP010
+//*********************************************************
+//* Job name:      DBCBEX04R
+//* Purpose:       Restart stream for DBCBEX04 after a job
+//*                that abended partway through the EMPLOYEE
+//*                extract.
+//*
+//*                CHKPTIN points at generation (0), the most
+//*                recent CHKPTOUT the abended run committed,
+//*                so DBCBEX04's cursor picks up after the last
+//*                EMPNO whose department subtotal was already
+//*                written to RPTOUT. CHKPTOUT still catalogs a
+//*                new (+1) generation for this run, so a second
+//*                restart (if needed) has its own checkpoint to
+//*                resume from.
+//*
+//*                RPTOUT is opened DISP=MOD so the restarted
+//*                run's detail lines append to the same report
+//*                dataset the abended run was writing.
+//*
+//* Maintenance Log
+//* Date       Author        Maintenance Requirement
+//* ---------- ------------  --------------------------------
+//* 20XX-XX-XX               req 009: created.
+//* 20XX-XX-XX               review: checkpoint record widened
+//*                          to WORKDEPT+EMPNO (LRECL 6->9) -
+//*                          see DBCBEX04.cbl header.
+//* 20XX-XX-XX               review: checkpoint record widened
+//*                          again to also carry the dept/grand
+//*                          headcount and pay accumulators and
+//*                          the report page number (LRECL 9->32)
+//*                          so a restart resumes totals and page
+//*                          numbering, not just cursor position -
+//*                          see DBCBEX04.cbl header.
+//*********************************************************
+//*
+//STEP010  EXEC PGM=DBCBEX04
+//STEPLIB  DD DSN=PROD.DBCBEX.LOADLIB,DISP=SHR
+//RPTOUT   DD DSN=PROD.DBCBEX04.RPTOUT,
+//            DISP=(MOD,CATLG,DELETE),
+//            DCB=(RECFM=FB,LRECL=133,BLKSIZE=0)
+//CHKPTIN  DD DSN=PROD.DBCBEX04.CHKPT(0),DISP=SHR
+//CHKPTOUT DD DSN=PROD.DBCBEX04.CHKPT(+1),
+//            DISP=(NEW,CATLG,DELETE),
+//            SPACE=(TRK,(1,1),RLSE),
+//            DCB=(RECFM=FB,LRECL=32,BLKSIZE=0)
+//SYSOUT   DD SYSOUT=*
+//SYSPRINT DD SYSOUT=*
+//
