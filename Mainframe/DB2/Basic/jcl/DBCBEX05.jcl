@@ -0,0 +1,37 @@
+//DBCBEX05 JOB (ACCTNO),'ADD EMPLOYEE',CLASS=A,MSGCLASS=X,
+//             MSGLEVEL=(1,1),REGION=0M,NOTIFY=&SYSUID
+//*********************************************************
+//* Job name:      DBCBEX05
+//* Purpose:       Add one new employee to EMPLOYEE
+//*                (DBCBEX05). Supply the new hire's data on
+//*                SYSIN, one field per card, in the order
+//*                DBCBEX05 ACCEPTs them (EMPNO, FIRSTNME,
+//*                MIDINIT, LASTNAME, WORKDEPT, PHONENO,
+//*                HIREDATE, JOB, BIRTHDATE).
+//*
+//* Maintenance Log
+//* Date       Author        Maintenance Requirement
+//* ---------- ------------  --------------------------------
+//* 20XX-XX-XX               req 009: created.
+//* 20XX-XX-XX               review: added a BIRTHDATE card - the
+//*                          program now ACCEPTs it since a blank
+//*                          DB2 DATE column was rejecting every
+//*                          INSERT, including this sample data.
+//*********************************************************
+//*
+//STEP010  EXEC PGM=DBCBEX05
+//STEPLIB  DD DSN=PROD.DBCBEX.LOADLIB,DISP=SHR
+//SYSIN    DD *
+000200
+CHRISTINE
+I
+HAAS
+A00
+3978
+19650101
+PRES
+19400814
+/*
+//SYSOUT   DD SYSOUT=*
+//SYSPRINT DD SYSOUT=*
+//
