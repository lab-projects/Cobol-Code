@@ -0,0 +1,44 @@
+//DBCBEX04 JOB (ACCTNO),'DEPT ROSTER',CLASS=A,MSGCLASS=X,
+//             MSGLEVEL=(1,1),REGION=0M,NOTIFY=&SYSUID
+//*********************************************************
+//* Job name:      DBCBEX04
+//* Purpose:       Run the department roster report / full
+//*                EMPLOYEE table extract (DBCBEX04).
+//*
+//*                CHKPTOUT is a GDG - every run, including a
+//*                first-time run, catalogs a new generation
+//*                with the WORKDEPT+EMPNO of the last row this
+//*                run committed a subtotal for. See DBCBEX04R
+//*                for the restart stream that resumes from
+//*                the most recent generation after an abend.
+//*
+//* Maintenance Log
+//* Date       Author        Maintenance Requirement
+//* ---------- ------------  --------------------------------
+//* 20XX-XX-XX               req 009: created.
+//* 20XX-XX-XX               review: checkpoint record widened
+//*                          to WORKDEPT+EMPNO (LRECL 6->9) -
+//*                          see DBCBEX04.cbl header.
+//* 20XX-XX-XX               review: checkpoint record widened
+//*                          again to also carry the dept/grand
+//*                          headcount and pay accumulators and
+//*                          the report page number (LRECL 9->32)
+//*                          so a restart resumes totals and page
+//*                          numbering, not just cursor position -
+//*                          see DBCBEX04.cbl header.
+//*********************************************************
+//*
+//STEP010  EXEC PGM=DBCBEX04
+//STEPLIB  DD DSN=PROD.DBCBEX.LOADLIB,DISP=SHR
+//RPTOUT   DD DSN=PROD.DBCBEX04.RPTOUT,
+//            DISP=(NEW,CATLG,DELETE),
+//            SPACE=(TRK,(10,5),RLSE),
+//            DCB=(RECFM=FB,LRECL=133,BLKSIZE=0)
+//CHKPTIN  DD DUMMY
+//CHKPTOUT DD DSN=PROD.DBCBEX04.CHKPT(+1),
+//            DISP=(NEW,CATLG,DELETE),
+//            SPACE=(TRK,(1,1),RLSE),
+//            DCB=(RECFM=FB,LRECL=32,BLKSIZE=0)
+//SYSOUT   DD SYSOUT=*
+//SYSPRINT DD SYSOUT=*
+//
