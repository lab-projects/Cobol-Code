@@ -0,0 +1,27 @@
+//DBCBEX06 JOB (ACCTNO),'PAYROLL RECON',CLASS=A,MSGCLASS=X,
+//             MSGLEVEL=(1,1),REGION=0M,NOTIFY=&SYSUID
+//*********************************************************
+//* Job name:      DBCBEX06
+//* Purpose:       Reconcile EMPLOYEE SALARY+BONUS+COMM
+//*                totals per WORKDEPT against Payroll's
+//*                control-total file (DBCBEX06). PAYCTL must
+//*                be supplied by Payroll in WORKDEPT
+//*                ascending order to match the EMPLOYEE
+//*                cursor's ORDER BY.
+//*
+//* Maintenance Log
+//* Date       Author        Maintenance Requirement
+//* ---------- ------------  --------------------------------
+//* 20XX-XX-XX               req 009: created.
+//*********************************************************
+//*
+//STEP010  EXEC PGM=DBCBEX06
+//STEPLIB  DD DSN=PROD.DBCBEX.LOADLIB,DISP=SHR
+//RPTOUT   DD DSN=PROD.DBCBEX06.RPTOUT,
+//            DISP=(NEW,CATLG,DELETE),
+//            SPACE=(TRK,(10,5),RLSE),
+//            DCB=(RECFM=FB,LRECL=133,BLKSIZE=0)
+//PAYCTL   DD DSN=PAYROLL.MONTHEND.CTLTOTS,DISP=SHR
+//SYSOUT   DD SYSOUT=*
+//SYSPRINT DD SYSOUT=*
+//
