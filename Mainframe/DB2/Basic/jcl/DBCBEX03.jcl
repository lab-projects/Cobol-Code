@@ -0,0 +1,41 @@
+//DBCBEX03 JOB (ACCTNO),'EMP LOOKUP',CLASS=A,MSGCLASS=X,
+//             MSGLEVEL=(1,1),REGION=0M,NOTIFY=&SYSUID
+//*********************************************************
+//* Job name:      DBCBEX03
+//* Purpose:       Look up one employee's full profile
+//*                (DBCBEX03). On this z/OS load module (compiled
+//*                with GNUCOBOL-BUILD overridden to FALSE),
+//*                EMPNO is supplied on PARM. The SYSIN card
+//*                below is still supplied as a fallback for a
+//*                GnuCOBOL-built load module, which cannot take
+//*                a PARM (see DBCBEX03.cbl header).
+//*
+//* Maintenance Log
+//* Date       Author        Maintenance Requirement
+//* ---------- ------------  --------------------------------
+//* 20XX-XX-XX               req 009: created.
+//* 20XX-XX-XX               review: PARM dropped in favor of
+//*                          SYSIN - see DBCBEX03.cbl header.
+//* 20XX-XX-XX               review: PARM restored for the z/OS
+//*                          build - see DBCBEX03.cbl header for
+//*                          the >>DEFINE GNUCOBOL-BUILD gate that
+//*                          keeps the GnuCOBOL build on
+//*                          COMMAND-LINE/SYSIN.
+//*********************************************************
+//*
+//STEP010  EXEC PGM=DBCBEX03,PARM='000010'
+//STEPLIB  DD DSN=PROD.DBCBEX.LOADLIB,DISP=SHR
+//RPTOUT   DD DSN=PROD.DBCBEX03.RPTOUT,
+//            DISP=(NEW,CATLG,DELETE),
+//            SPACE=(TRK,(5,5),RLSE),
+//            DCB=(RECFM=FB,LRECL=133,BLKSIZE=0)
+//AUDITOUT DD DSN=PROD.DBCBEX03.AUDITLOG,
+//            DISP=(MOD,CATLG,DELETE),
+//            SPACE=(TRK,(5,5),RLSE),
+//            DCB=(RECFM=FB,LRECL=37,BLKSIZE=0)
+//SYSIN    DD *
+000010
+/*
+//SYSOUT   DD SYSOUT=*
+//SYSPRINT DD SYSOUT=*
+//
